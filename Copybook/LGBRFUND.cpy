@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    LGBRFUND - Funds the ODM ruleset is allowed to recommend    *
+      *    for an endowment add.  Shared by LGAPBR01 (online) and      *
+      *    LGBRBAT1 (batch) so both validate the rule engine's         *
+      *    FUND-NAME response against the same list.                   *
+      ******************************************************************
+       01  WS-VALID-FUND-TABLE.
+           03 FILLER PIC X(20) VALUE 'EQUITIES FUND'.
+           03 FILLER PIC X(20) VALUE 'WITH PROFITS FUND'.
+           03 FILLER PIC X(20) VALUE 'MANAGED FUND'.
+           03 FILLER PIC X(20) VALUE 'MONEY MARKET FUND'.
+       01  WS-VALID-FUND-REDEF REDEFINES WS-VALID-FUND-TABLE.
+           03 WS-VALID-FUND-ENTRY     PIC X(20) OCCURS 4 TIMES.
