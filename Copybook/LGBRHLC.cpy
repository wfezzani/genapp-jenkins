@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    LGBRHLC - Commarea passed to/from LGBRHLT1, and the layout  *
+      *    of the single item LGBRHLT1 keeps on the LGBRHLTQ TS queue  *
+      *    recording the last-known-good ODM rule-server status.       *
+      *                                                                 *
+      *    HL-REQUEST-MODE on input:                                   *
+      *      'C' - run a live HBRCONN/HBRDISC check and record it      *
+      *            (the default when no commarea is passed, e.g. a     *
+      *            scheduled/interval-driven invocation)                *
+      *      'I' - just report the last recorded status, without       *
+      *            driving a live call to the rule execution server    *
+      ******************************************************************
+           03 HL-REQUEST-MODE              PIC X     VALUE 'C'.
+              88 HL-MODE-CHECK                       VALUE 'C'.
+              88 HL-MODE-INQUIRE                      VALUE 'I'.
+           03 HL-STATUS                    PIC X     VALUE 'N'.
+              88 HL-STATUS-OK                        VALUE 'Y'.
+              88 HL-STATUS-FAILED                     VALUE 'N'.
+           03 HL-LAST-CHECK-DATE           PIC X(8)  VALUE SPACES.
+           03 HL-LAST-CHECK-TIME           PIC X(6)  VALUE SPACES.
+           03 HL-COMPLETION-CODE           PIC 9(5)  VALUE ZERO.
+           03 HL-REASON-CODE               PIC 9(5)  VALUE ZERO.
+           03 HL-MESSAGE                   PIC X(80) VALUE SPACES.
