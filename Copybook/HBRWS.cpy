@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    HBRWS - ODM Business Rule Execution Server work area       *
+      *    Supplied by the rule execution server adapter (HBR)         *
+      ******************************************************************
+           03 HBRA-CONN-AREA.
+              05 HBRA-CONN-RETURN-CODES.
+                 10 HBRA-CONN-COMPLETION-CODE     PIC 9(5).
+                 10 HBRA-CONN-REASON-CODE         PIC 9(5).
+              05 HBRA-CONN-RULEAPP-PATH           PIC X(80).
+              05 HBRA-CONN-TOKEN                  PIC X(16).
+              05 HBRA-RESPONSE-MESSAGE            PIC X(256).
+              05 HBRA-RA-PARAMETER-COUNT          PIC 9(4) COMP.
+              05 HBRA-RA-PARMETERS.
+                 10 HBRA-RA-PARAMETER OCCURS 10 TIMES
+                                       INDEXED BY HBRA-RA-IDX.
+                    15 HBRA-RA-PARAMETER-NAME     PIC X(30).
+                    15 HBRA-RA-DATA-LENGTH        PIC 9(9) COMP.
+                    15 HBRA-RA-DATA-ADDRESS       USAGE IS POINTER.
