@@ -0,0 +1,55 @@
+      ******************************************************************
+      *    LGCMAREA - Commarea passed to LGAPBR01 to request           *
+      *    business-rule processing for a new policy addition.         *
+      *                                                                 *
+      *    Header (first 28 bytes - see WS-CA-HEADER-LEN):              *
+      *       CA-RETURN-CODE + CA-REQUEST-ID +                          *
+      *       CA-CUSTOMER-NUM + CA-POLICY-NUM                           *
+      *                                                                 *
+      *    CA-REQUEST-ID is "nnTTTT" where nn is the ruleset version    *
+      *    number and TTTT is the policy-addition transaction code      *
+      *    (AEND/AHSE/AMOT/ACOM).                                       *
+      ******************************************************************
+           03 CA-RETURN-CODE                  PIC X(2).
+           03 CA-REQUEST-ID                   PIC X(6).
+           03 CA-CUSTOMER-NUM                 PIC X(10).
+           03 CA-POLICY-NUM                   PIC X(10).
+           03 CA-POLICY-TYPE                  PIC X(1).
+           03 CA-MANUAL-REVIEW-FLAG           PIC X(1).
+           03 CA-POLICY-DATA.
+              05 CA-ENDOWMENT-DATA.
+                 07 CA-E-FUND-NAME             PIC X(20).
+                 07 CA-E-LIFE-ASSURED          PIC X(30).
+                 07 CA-E-EQUITIES              PIC 9(3).
+                 07 CA-E-WITHPROFITS           PIC 9(3).
+                 07 CA-E-MANAGEDFUND           PIC 9(3).
+                 07 CA-E-SUM-ASSURED           PIC 9(7)V99.
+                 07 CA-E-TERM                  PIC 9(2).
+                 07 FILLER                     PIC X(10).
+              05 CA-HOUSE-DATA REDEFINES CA-ENDOWMENT-DATA.
+                 07 CA-H-PROPERTY-TYPE         PIC X(20).
+                 07 CA-H-HOUSE-NAME            PIC X(30).
+                 07 CA-H-HOUSE-NUMBER          PIC X(4).
+                 07 CA-H-POSTCODE              PIC X(8).
+                 07 CA-H-BEDROOMS              PIC 9(2).
+                 07 CA-H-VALUE                 PIC 9(7)V99.
+                 07 CA-H-TERM                  PIC 9(2).
+                 07 FILLER                     PIC X(5).
+              05 CA-MOTOR-DATA REDEFINES CA-ENDOWMENT-DATA.
+                 07 CA-M-MAKE                  PIC X(15).
+                 07 CA-M-MODEL                 PIC X(15).
+                 07 CA-M-REGNUMBER             PIC X(8).
+                 07 CA-M-COLOUR                PIC X(10).
+                 07 CA-M-CC                    PIC 9(4).
+                 07 CA-M-VALUE                 PIC 9(7)V99.
+                 07 CA-M-TERM                  PIC 9(2).
+                 07 FILLER                     PIC X(17).
+              05 CA-COMMERCIAL-DATA REDEFINES CA-ENDOWMENT-DATA.
+                 07 CA-C-BUSINESS-TYPE         PIC X(20).
+                 07 CA-C-CONTENTS-COVER        PIC X(1).
+                 07 CA-C-NUMBER-OF-STAFF       PIC 9(4).
+                 07 CA-C-VALUE                 PIC 9(7)V99.
+                 07 CA-C-TERM                  PIC 9(2).
+                 07 FILLER                     PIC X(44).
+           03 CA-MESSAGE                       PIC X(80).
+           03 CA-FILLER                        PIC X(100).
