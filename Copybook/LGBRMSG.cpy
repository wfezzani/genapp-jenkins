@@ -0,0 +1,41 @@
+      ******************************************************************
+      *    LGBRMSG - Shared layout of the messages LGAPBR01 writes to  *
+      *    the LGSTSQ-managed TS queue, so any program that reads the  *
+      *    queue back (e.g. LGEXRPT1) decodes it the same way.         *
+      ******************************************************************
+      * Combined ODM call-outcome line (written by WRITE-ODM-CALL-MSG)
+      * - carries the date/time/customer/policy/request-id context
+      * together with the HBR completion/reason code and response
+      * message for that same call, in one record, so tracing a
+      * specific customer's failed endowment add back through the TS
+      * queue doesn't mean correlating two differently-shaped lines by
+      * timestamp.
+       01  ODM-CALL-MSG.
+           03 OM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 OM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGAPBR01'.
+           03 OM-CUSNUM                PIC X(10) VALUE SPACES.
+           03 OM-POLNUM                PIC X(10) VALUE SPACES.
+           03 OM-REQUEST-ID            PIC X(6)  VALUE SPACES.
+           03 OM-CALL                  PIC X(8)  VALUE SPACES.
+           03 OM-CC                    PIC 9(5)  VALUE ZERO.
+           03 OM-RC                    PIC 9(5)  VALUE ZERO.
+           03 OM-RESPONSE-MSG          PIC X(72) VALUE SPACES.
+
+      * Date/time/customer/policy context - written by
+      * WRITE-ERROR-MESSAGE for rejects that have no HBR call/response
+      * to report (bad commarea, unsupported request, failed audit
+      * insert) and so have no use for the HBR fields ODM-CALL-MSG
+      * carries.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGAPBR01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 FILLER                 PIC X(6)  VALUE ' PNUM='.
+             05 EM-POLNUM              PIC X(10)  VALUE SPACES.
+             05 FILLER                 PIC X(30) VALUE SPACES.
