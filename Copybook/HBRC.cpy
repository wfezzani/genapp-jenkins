@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    HBRC - ODM Business Rule Execution Server completion codes *
+      *    Supplied by the rule execution server adapter (HBR)         *
+      ******************************************************************
+           03 HBR-CC-OK                     PIC 9(5) VALUE 00000.
+           03 HBR-CC-WARNING                PIC 9(5) VALUE 00004.
+           03 HBR-CC-ERROR                   PIC 9(5) VALUE 00008.
+           03 HBR-CC-SEVERE-ERROR            PIC 9(5) VALUE 00012.
+           03 HBR-CC-TERMINATING-ERROR       PIC 9(5) VALUE 00016.
