@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    LGBRBTI - LGBRBAT1 input record: one endowment policy       *
+      *    application from an overnight broker file drop.  80-byte    *
+      *    fixed card-image record, same fields LGAPBR01 expects in    *
+      *    the commarea for an "nnAEND" add (minus the header, which   *
+      *    the batch driver builds itself).                            *
+      ******************************************************************
+       01  BATCH-INPUT-RECORD.
+           03 BI-CUSTOMER-NUM          PIC X(10).
+           03 BI-POLICY-NUM            PIC X(10).
+           03 BI-REQUEST-ID            PIC X(6).
+           03 BI-FUND-NAME             PIC X(20).
+           03 BI-TERM                  PIC 9(2).
+           03 BI-SUM-ASSURED           PIC 9(7)V99.
+           03 FILLER                   PIC X(23).
