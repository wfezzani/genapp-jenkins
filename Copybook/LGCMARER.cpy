@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    LGCMARER - Data passed to/from the ODM Business Rule        *
+      *    Execution Server (HBR) for a rule invocation.                *
+      *    REQUEST  is the "request" parameter passed to HBRRULE.       *
+      *    RESPONSE is the "response" parameter returned by HBRRULE.    *
+      ******************************************************************
+       01  REQUEST.
+           03 REQUEST-ID                  PIC X(6).
+           03 REQUEST-CUSTOMER-NUM        PIC X(10).
+           03 REQUEST-POLICY-NUM          PIC X(10).
+           03 TERM                        PIC 9(2).
+           03 SUM-ASSURED                 PIC 9(7)V99.
+           03 FILLER                      PIC X(20).
+
+       01  RESPONSE.
+           03 FUND-NAME                   PIC X(20).
+           03 MSG                         PIC X(80).
+           03 FILLER                      PIC X(20).
