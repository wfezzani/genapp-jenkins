@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    LGBRBTO - LGBRBAT1 output record: the accept/reject result  *
+      *    for one endowment policy application, carrying the fund     *
+      *    the rule engine recommended (when accepted) or the reason   *
+      *    it was rejected.                                            *
+      ******************************************************************
+       01  BATCH-OUTPUT-RECORD.
+           03 BO-CUSTOMER-NUM          PIC X(10).
+           03 BO-POLICY-NUM            PIC X(10).
+           03 BO-REQUEST-ID            PIC X(6).
+           03 BO-STATUS                PIC X(8).
+              88 BO-ACCEPTED                     VALUE 'ACCEPTED'.
+              88 BO-REJECTED                     VALUE 'REJECTED'.
+           03 BO-FUND-NAME             PIC X(20).
+           03 BO-ERROR-MSG             PIC X(40).
