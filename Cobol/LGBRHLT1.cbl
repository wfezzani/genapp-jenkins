@@ -0,0 +1,226 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * CB12                                                           *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2011, 2013 ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      *                                                                *
+      *               ODM Rule Execution Server Health Check           *
+      *                                                                *
+      *   Lightweight standalone transaction that exercises            *
+      *   HBRCONN/HBRDISC against the endowment ruleapp path and       *
+      *   records the result, so counter staff and ops can tell        *
+      *   whether rule-based endowment pricing is currently            *
+      *   available before a customer walks up - rather than only      *
+      *   finding out when LGAPBR01 hits it live in the add-policy     *
+      *   flow.                                                        *
+      *                                                                *
+      * INPUT:                                                         *
+      *   commarea (optional) - COPY LGBRHLC.  HL-REQUEST-MODE:         *
+      *   - 'C' (Check)   - run a live HBRCONN/HBRDISC probe and       *
+      *                     record the result as the new last-known    *
+      *                     status (the default when no commarea is    *
+      *                     passed, e.g. a scheduled/interval-driven   *
+      *                     invocation of this transaction)             *
+      *   - 'I' (Inquire) - just return the last recorded status,       *
+      *                     without driving a live call - this is      *
+      *                     what the counter-staff inquiry uses so     *
+      *                     checking status never waits on the network *
+      *                                                                *
+      * OUTPUT:                                                        *
+      *   commarea (if one was passed) returned with HL-STATUS,        *
+      *   HL-LAST-CHECK-DATE/TIME, HL-COMPLETION-CODE/REASON-CODE and  *
+      *   HL-MESSAGE describing the last-known-good status.             *
+      *                                                                *
+      * NOTES:                                                         *
+      *  The last-known status is kept as the single item on TS        *
+      *  queue LGBRHLTQ so every invocation of this transaction (and    *
+      *  any other program that cares to READQ it) sees the same        *
+      *  answer regardless of which region/task last ran the check.    *
+      *                                                                *
+      * CHANGE HISTORY:                                                *
+      *  2026-08-08 - New program.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGBRHLT1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * TS queue holding the single last-known-status item.
+      *----------------------------------------------------------------*
+       01  WS-QUEUE-NAME                   PIC X(8) VALUE 'LGBRHLTQ'.
+       01  WS-RESP                         PIC S9(8) COMP VALUE 0.
+       01  WS-ITEM-LENGTH                  PIC S9(4) COMP VALUE 0.
+       01  WS-SAVED-MODE                   PIC X.
+
+      * Variables for time/date processing
+       01  ABS-TIME                        PIC S9(8) COMP VALUE +0.
+       01  TIME1                           PIC X(8)  VALUE SPACES.
+       01  DATE1                           PIC X(10) VALUE SPACES.
+
+      * Working copy of the commarea/TSQ record - COPY LGBRHLC gives
+      * this group the HL- data names used throughout.  Qualified with
+      * "OF WS-HEALTH-STATUS" below since LGBRHLC is also COPYd into
+      * the LINKAGE SECTION.
+       01  WS-HEALTH-STATUS.
+           COPY LGBRHLC.
+
+      * ODM supplied copybooks - same connection area LGAPBR01 uses.
+       01 WS-REASON-CODES.
+           COPY HBRC.
+           COPY HBRWS.
+
+       01  WS-RULEAPP-PATH                 PIC X(80)
+                           VALUE '/GenAppDemoApp/GenAppDemo'.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY LGBRHLC.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+      * No commarea (e.g. a scheduled/interval-driven invocation) means
+      * "run a live check" - there is no caller waiting on a reply.
+      * A caller may pass fewer bytes than the full LGBRHLC layout (e.g.
+      * just HL-REQUEST-MODE), so never address more of DFHCOMMAREA
+      * than EIBCALEN actually gives - same pattern LGAPBR01 uses.
+           IF EIBCALEN > 0
+               IF EIBCALEN < LENGTH OF WS-HEALTH-STATUS
+                   MOVE DFHCOMMAREA(1:EIBCALEN) TO WS-HEALTH-STATUS
+               ELSE
+                   MOVE DFHCOMMAREA(1:LENGTH OF WS-HEALTH-STATUS)
+                        TO WS-HEALTH-STATUS
+               END-IF
+           ELSE
+               SET HL-MODE-CHECK OF WS-HEALTH-STATUS TO TRUE
+           END-IF
+
+           IF HL-MODE-INQUIRE OF WS-HEALTH-STATUS
+               PERFORM READ-LAST-STATUS
+           ELSE
+               PERFORM RUN-HEALTH-CHECK
+               PERFORM WRITE-LAST-STATUS
+           END-IF
+
+      * Same length guard on the way back out - a caller's buffer may
+      * be shorter than the full layout.
+           IF EIBCALEN > 0
+               IF EIBCALEN < LENGTH OF WS-HEALTH-STATUS
+                   MOVE WS-HEALTH-STATUS(1:EIBCALEN)
+                        TO DFHCOMMAREA(1:EIBCALEN)
+               ELSE
+                   MOVE WS-HEALTH-STATUS
+                        TO DFHCOMMAREA(1:LENGTH OF WS-HEALTH-STATUS)
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Drive a live HBRCONN/HBRDISC probe against the endowment       *
+      * ruleapp path and record the outcome (status/message/codes/     *
+      * date/time) into WS-HEALTH-STATUS.                              *
+      *================================================================*
+       RUN-HEALTH-CHECK.
+           MOVE ZERO TO HBRA-CONN-RETURN-CODES
+           MOVE WS-RULEAPP-PATH TO HBRA-CONN-RULEAPP-PATH
+
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+           MOVE DATE1(1:8) TO HL-LAST-CHECK-DATE OF WS-HEALTH-STATUS
+           MOVE TIME1(1:6) TO HL-LAST-CHECK-TIME OF WS-HEALTH-STATUS
+
+           CALL 'HBRCONN' USING HBRA-CONN-AREA
+           IF HBRA-CONN-COMPLETION-CODE NOT EQUAL HBR-CC-OK
+               SET HL-STATUS-FAILED OF WS-HEALTH-STATUS TO TRUE
+               MOVE 'HBRCONN FAILED - RULE SERVER UNAVAILABLE'
+                    TO HL-MESSAGE OF WS-HEALTH-STATUS
+           ELSE
+               CALL 'HBRDISC' USING HBRA-CONN-AREA
+               IF HBRA-CONN-COMPLETION-CODE NOT EQUAL HBR-CC-OK
+                   SET HL-STATUS-FAILED OF WS-HEALTH-STATUS TO TRUE
+                   MOVE 'HBRDISC FAILED AFTER SUCCESSFUL CONNECT'
+                        TO HL-MESSAGE OF WS-HEALTH-STATUS
+               ELSE
+                   SET HL-STATUS-OK OF WS-HEALTH-STATUS TO TRUE
+                   MOVE 'RULE SERVER AVAILABLE'
+                        TO HL-MESSAGE OF WS-HEALTH-STATUS
+               END-IF
+           END-IF
+           MOVE HBRA-CONN-COMPLETION-CODE
+                TO HL-COMPLETION-CODE OF WS-HEALTH-STATUS
+           MOVE HBRA-CONN-REASON-CODE
+                TO HL-REASON-CODE OF WS-HEALTH-STATUS.
+           EXIT.
+
+      *================================================================*
+      * Replace the single item on LGBRHLTQ with the status just       *
+      * recorded by RUN-HEALTH-CHECK, so every reader sees the latest. *
+      *================================================================*
+       WRITE-LAST-STATUS.
+           EXEC CICS DELETEQ TS
+                     QUEUE(WS-QUEUE-NAME)
+                     RESP(WS-RESP)
+           END-EXEC
+           EXEC CICS WRITEQ TS
+                     QUEUE(WS-QUEUE-NAME)
+                     FROM(WS-HEALTH-STATUS)
+                     LENGTH(LENGTH OF WS-HEALTH-STATUS)
+           END-EXEC.
+           EXIT.
+
+      *================================================================*
+      * Return the last recorded status without driving a live call -  *
+      * if the queue is empty (no check has ever run) say so plainly.  *
+      *================================================================*
+       READ-LAST-STATUS.
+      * The queued item is always written by the "Check" branch, so its
+      * HL-REQUEST-MODE is always 'C' - save the caller's own mode
+      * first so READQ TS overwriting the whole group does not hand the
+      * caller back a mode it never asked to change.
+           MOVE HL-REQUEST-MODE OF WS-HEALTH-STATUS TO WS-SAVED-MODE
+           EXEC CICS READQ TS
+                     QUEUE(WS-QUEUE-NAME)
+                     INTO(WS-HEALTH-STATUS)
+                     LENGTH(WS-ITEM-LENGTH)
+                     ITEM(1)
+                     RESP(WS-RESP)
+           END-EXEC
+           MOVE WS-SAVED-MODE TO HL-REQUEST-MODE OF WS-HEALTH-STATUS
+           IF WS-RESP NOT EQUAL ZERO
+               SET HL-STATUS-FAILED OF WS-HEALTH-STATUS TO TRUE
+               MOVE SPACES TO HL-LAST-CHECK-DATE OF WS-HEALTH-STATUS
+               MOVE SPACES TO HL-LAST-CHECK-TIME OF WS-HEALTH-STATUS
+               MOVE ZERO TO HL-COMPLETION-CODE OF WS-HEALTH-STATUS
+               MOVE ZERO TO HL-REASON-CODE OF WS-HEALTH-STATUS
+               MOVE 'NO HEALTH CHECK HAS RUN YET'
+                    TO HL-MESSAGE OF WS-HEALTH-STATUS
+           END-IF.
+           EXIT.
