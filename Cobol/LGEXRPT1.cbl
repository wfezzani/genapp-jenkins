@@ -0,0 +1,315 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * CB12                                                           *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2011, 2013 ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      *                                                                *
+      *                  Daily ODM Exception Report                    *
+      *                                                                *
+      *   Drains the TS queue that LGAPBR01 writes ODM call outcomes   *
+      *   to (via LGSTSQ) and produces a report grouped by HBR         *
+      *   completion/reason code, with the customer and policy         *
+      *   number for each occurrence, so ops can see at a glance       *
+      *   whether an ODM outage is an isolated incident or systemic    *
+      *   before the next business day starts.                        *
+      *                                                                *
+      * INPUT:                                                         *
+      *   None - EIBCALEN is expected to be zero.  Run once a day,     *
+      *   e.g. from an overnight batch/terminal-initiated schedule.    *
+      *                                                                *
+      * OUTPUT:                                                        *
+      *   Detail and summary lines written to TD QUEUE('CSSL').        *
+      *   The source TS queue is drained (DELETEQ TS) once reported.   *
+      *                                                                *
+      * NOTES:                                                         *
+      *  LGAPBR01 logs ODM call outcomes through LGSTSQ, whose source  *
+      *  and TS queue name are not part of this repository.  This      *
+      *  program assumes LGSTSQ writes to queue WS-QUEUE-NAME below -  *
+      *  if that is ever changed, update it here to match.             *
+      *                                                                *
+      *  Two kinds of record turn up on the queue (COPY LGBRMSG):      *
+      *  - a 140-byte ODM-CALL-MSG record (written by                  *
+      *    WRITE-ODM-CALL-MSG, from ODM-ERROR-ROUTINE for an           *
+      *    HBRCONN/HBRRULE/HBRDISC failure, and from                   *
+      *    VALIDATE-FUND-RESPONSE for a rejected rule-engine response) *
+      *    carrying date/time/customer/policy/request-id together      *
+      *    with the HBR completion/reason code and response message    *
+      *    for that call - one self-contained record, no correlation   *
+      *    with another queue item needed.                             *
+      *  - an 86-byte ERROR-MSG record (written by WRITE-ERROR-MESSAGE *
+      *    on its own) for rejects with no HBR call to report (bad     *
+      *    commarea, unsupported request, failed audit insert,         *
+      *    manual-review fallback) - reported separately, without a    *
+      *    completion/reason code.                                     *
+      *                                                                 *
+      * CHANGE HISTORY:                                                *
+      *  2026-08-08 - New program.                                     *
+      *  2026-08-08 - Updated to decode the combined ODM-CALL-MSG      *
+      *               record in place of the old paired HBR/context    *
+      *               lines.                                           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGEXRPT1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * TS queue this report drains - see NOTES above.
+      *----------------------------------------------------------------*
+       01  WS-QUEUE-NAME                   PIC X(8) VALUE 'LGBRAUD'.
+       01  WS-RESP                         PIC S9(8) COMP VALUE 0.
+       01  WS-ITEM-LENGTH                  PIC S9(4) COMP VALUE 0.
+
+       01  WS-END-OF-QUEUE-SW              PIC X VALUE 'N'.
+           88 WS-END-OF-QUEUE              VALUE 'Y'.
+
+      * Raw area a queue item is read into - large enough for either
+      * of the two record shapes described above.
+       01  WS-QUEUE-ITEM                   PIC X(140) VALUE SPACES.
+
+      * The two layouts a queue item can be reinterpreted as.
+           COPY LGBRMSG.
+
+      * Completion/reason code group counts for the summary section.
+       01  WS-GROUP-TABLE.
+           03 WS-GROUP-COUNT               PIC 9(4) VALUE 0.
+           03 WS-GROUP-ENTRY OCCURS 50 TIMES INDEXED BY WS-GRP-IDX.
+              05 WS-GRP-CALL               PIC X(8).
+              05 WS-GRP-CC                 PIC 9(5).
+              05 WS-GRP-RC                 PIC 9(5).
+              05 WS-GRP-OCCURS             PIC 9(5) VALUE 0.
+
+       01  WS-TOTAL-FAILURES               PIC 9(5) VALUE 0.
+       01  WS-TOTAL-FUND-REJECTS           PIC 9(5) VALUE 0.
+       01  WS-TOTAL-OTHER                  PIC 9(5) VALUE 0.
+       01  WS-SEARCH-IDX                   PIC 9(4) COMP.
+       01  WS-FOUND-SW                     PIC X VALUE 'N'.
+           88 WS-GROUP-FOUND               VALUE 'Y'.
+
+       01  WS-REPORT-LINE                  PIC X(132) VALUE SPACES.
+       01  WS-CC-DISP                      PIC Z9(4).
+       01  WS-RC-DISP                      PIC Z9(4).
+       01  WS-COUNT-DISP                   PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM DRAIN-QUEUE UNTIL WS-END-OF-QUEUE
+           PERFORM WRITE-SUMMARY-REPORT
+      * RESP avoids the default QIDERR abend on a day with no queue at
+      * all (nothing was ever written to it) - there is nothing to
+      * clean up, so a non-zero response is simply ignored.
+           EXEC CICS DELETEQ TS
+                     QUEUE(WS-QUEUE-NAME)
+                     RESP(WS-RESP)
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      * Read the next queue item and classify it.  A non-zero RESP     *
+      * means the queue is empty or exhausted - stop the drain.        *
+      *----------------------------------------------------------------*
+       DRAIN-QUEUE.
+           EXEC CICS READQ TS
+                     QUEUE(WS-QUEUE-NAME)
+                     INTO(WS-QUEUE-ITEM)
+                     LENGTH(WS-ITEM-LENGTH)
+                     NEXT
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT EQUAL ZERO
+               SET WS-END-OF-QUEUE TO TRUE
+           ELSE
+               PERFORM CLASSIFY-QUEUE-ITEM
+           END-IF.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * A 140-byte item is a combined ODM-CALL-MSG; an 86-byte item    *
+      * is a standalone ERROR-MSG reject with no HBR call to report.   *
+      *----------------------------------------------------------------*
+       CLASSIFY-QUEUE-ITEM.
+           EVALUATE WS-ITEM-LENGTH
+               WHEN LENGTH OF ODM-CALL-MSG
+                   MOVE WS-QUEUE-ITEM(1:WS-ITEM-LENGTH) TO ODM-CALL-MSG
+                   PERFORM REPORT-ODM-CALL-LINE
+               WHEN LENGTH OF ERROR-MSG
+                   MOVE WS-QUEUE-ITEM(1:WS-ITEM-LENGTH) TO ERROR-MSG
+                   PERFORM REPORT-OTHER-LINE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Write one detail line for an ODM-CALL-MSG record, grouping by  *
+      * call/completion/reason code for the summary section.  A        *
+      * FUNDCHK entry is a successful HBRRULE call whose response was  *
+      * rejected (completion/reason code '00'/'00' - see               *
+      * VALIDATE-FUND-RESPONSE), not an HBR outage, so it is counted   *
+      * separately from genuine HBRCONN/HBRRULE/HBRDISC failures -     *
+      * otherwise a spike in fund-validation rejects would look        *
+      * identical to a rule-server outage in WS-TOTAL-FAILURES.        *
+      *----------------------------------------------------------------*
+       REPORT-ODM-CALL-LINE.
+           IF OM-CALL EQUAL 'FUNDCHK '
+               ADD 1 TO WS-TOTAL-FUND-REJECTS
+           ELSE
+               ADD 1 TO WS-TOTAL-FAILURES
+           END-IF
+           MOVE OM-CC TO WS-CC-DISP
+           MOVE OM-RC TO WS-RC-DISP
+           STRING '  ' OM-CALL
+                  ' CC=' WS-CC-DISP
+                  ' RC=' WS-RC-DISP
+                  ' CNUM=' OM-CUSNUM
+                  ' PNUM=' OM-POLNUM
+                  ' REQ=' OM-REQUEST-ID
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM ACCUMULATE-GROUP-COUNT
+           EXEC CICS WRITEQ TD
+                     QUEUE('CSSL')
+                     FROM(WS-REPORT-LINE)
+                     LENGTH(LENGTH OF WS-REPORT-LINE)
+           END-EXEC
+           MOVE SPACES TO WS-REPORT-LINE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Write one detail line for a standalone ERROR-MSG reject (no    *
+      * HBR call to report).                                           *
+      *----------------------------------------------------------------*
+       REPORT-OTHER-LINE.
+           ADD 1 TO WS-TOTAL-OTHER
+           STRING '  OTHER ' EM-VARIABLE
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('CSSL')
+                     FROM(WS-REPORT-LINE)
+                     LENGTH(LENGTH OF WS-REPORT-LINE)
+           END-EXEC
+           MOVE SPACES TO WS-REPORT-LINE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Find (or add) this call/completion/reason code's entry in      *
+      * the group table and bump its occurrence count.                 *
+      *----------------------------------------------------------------*
+       ACCUMULATE-GROUP-COUNT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-GROUP-COUNT
+                      OR WS-GROUP-FOUND
+               IF WS-GRP-CALL(WS-SEARCH-IDX) EQUAL OM-CALL
+                 AND WS-GRP-CC(WS-SEARCH-IDX) EQUAL OM-CC
+                 AND WS-GRP-RC(WS-SEARCH-IDX) EQUAL OM-RC
+                   SET WS-GROUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-GROUP-FOUND
+               ADD 1 TO WS-GRP-OCCURS(WS-SEARCH-IDX - 1)
+           ELSE
+               IF WS-GROUP-COUNT < 50
+                   ADD 1 TO WS-GROUP-COUNT
+                   MOVE OM-CALL TO WS-GRP-CALL(WS-GROUP-COUNT)
+                   MOVE OM-CC TO WS-GRP-CC(WS-GROUP-COUNT)
+                   MOVE OM-RC TO WS-GRP-RC(WS-GROUP-COUNT)
+                   MOVE 1 TO WS-GRP-OCCURS(WS-GROUP-COUNT)
+               END-IF
+           END-IF.
+           EXIT.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'DAILY ODM EXCEPTION REPORT - LGEXRPT1'
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('CSSL')
+                     FROM(WS-REPORT-LINE)
+                     LENGTH(LENGTH OF WS-REPORT-LINE)
+           END-EXEC
+           MOVE SPACES TO WS-REPORT-LINE.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Totals, then one line per distinct call/completion/reason      *
+      * code group so ops can tell an isolated blip from a pattern.    *
+      *----------------------------------------------------------------*
+       WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-TOTAL-FAILURES TO WS-COUNT-DISP
+           STRING 'TOTAL HBR FAILURES: ' WS-COUNT-DISP
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('CSSL')
+                     FROM(WS-REPORT-LINE)
+                     LENGTH(LENGTH OF WS-REPORT-LINE)
+           END-EXEC
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-TOTAL-FUND-REJECTS TO WS-COUNT-DISP
+           STRING 'TOTAL FUND-VALIDATION REJECTS: ' WS-COUNT-DISP
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('CSSL')
+                     FROM(WS-REPORT-LINE)
+                     LENGTH(LENGTH OF WS-REPORT-LINE)
+           END-EXEC
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-TOTAL-OTHER TO WS-COUNT-DISP
+           STRING 'TOTAL OTHER REJECTS: ' WS-COUNT-DISP
+                  DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           EXEC CICS WRITEQ TD
+                     QUEUE('CSSL')
+                     FROM(WS-REPORT-LINE)
+                     LENGTH(LENGTH OF WS-REPORT-LINE)
+           END-EXEC
+
+           PERFORM VARYING WS-GRP-IDX FROM 1 BY 1
+                   UNTIL WS-GRP-IDX > WS-GROUP-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE WS-GRP-CC(WS-GRP-IDX) TO WS-CC-DISP
+               MOVE WS-GRP-RC(WS-GRP-IDX) TO WS-RC-DISP
+               MOVE WS-GRP-OCCURS(WS-GRP-IDX) TO WS-COUNT-DISP
+               STRING '  ' WS-GRP-CALL(WS-GRP-IDX)
+                      ' CC=' WS-CC-DISP
+                      ' RC=' WS-RC-DISP
+                      ' COUNT=' WS-COUNT-DISP
+                      DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               END-STRING
+               EXEC CICS WRITEQ TD
+                         QUEUE('CSSL')
+                         FROM(WS-REPORT-LINE)
+                         LENGTH(LENGTH OF WS-REPORT-LINE)
+               END-EXEC
+           END-PERFORM.
+           EXIT.
