@@ -0,0 +1,492 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * CB12                                                           *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2011, 2013 ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      *                                                                *
+      *          Batch Bulk Load of Endowment Policy Additions         *
+      *                                                                *
+      *   Reads a sequential file of endowment policy applications     *
+      *   (e.g. from a broker file drop), applies the same ODM         *
+      *   business-rule processing LGAPBR01 applies online to an       *
+      *   "nnAEND" request, and writes an accepted/rejected result     *
+      *   for each application - so an overnight broker load doesn't   *
+      *   have to be converted into one CICS transaction per policy.   *
+      *                                                                *
+      * INPUT:                                                         *
+      *   INFILE  - sequential file of BATCH-INPUT-RECORD (LGBRBTI)    *
+      *                                                                *
+      * OUTPUT:                                                        *
+      *   OUTFILE - sequential file of BATCH-OUTPUT-RECORD (LGBRBTO),  *
+      *             one per input record, BO-STATUS ACCEPTED/REJECTED  *
+      *                                                                *
+      * NOTES:                                                         *
+      *  HBRCONN/HBRRULE/HBRDISC are plain CALLable subprograms (not   *
+      *  EXEC CICS), so this batch job drives the rule execution       *
+      *  server directly, the same way LGAPBR01 does online - one      *
+      *  HBRCONN for the whole run (bounded retry, same as LGAPBR01's  *
+      *  online retry - see CHANGE HISTORY), HBRRULE per application   *
+      *  (also retried), HBRDISC once at the end.  If the connection   *
+      *  cannot be established at all the whole run is failed back -   *
+      *  every application is written to OUTFILE REJECTED rather than  *
+      *  left unprocessed, since there is no online caller waiting to  *
+      *  be told to come back later.                                   *
+      *                                                                *
+      *  FUND-NAME validation uses the same WS-VALID-FUND-TABLE        *
+      *  (COPY LGBRFUND) LGAPBR01 validates against online, and each   *
+      *  invocation is audited to LGRULAUD the same way (COPY SQLCA).  *
+      *  Only "nnAEND" (endowment) applications are supported, as      *
+      *  that is what the broker file drop this job reads contains.    *
+      *                                                                *
+      * CHANGE HISTORY:                                                *
+      *  2026-08-08 - New program.                                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGBRBAT1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPL-IN-FILE  ASSIGN TO INFILE
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT APPL-OUT-FILE ASSIGN TO OUTFILE
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPL-IN-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY LGBRBTI.
+
+       FD  APPL-OUT-FILE
+           RECORD CONTAINS 94 CHARACTERS.
+           COPY LGBRBTO.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-END-OF-FILE-SW              PIC X VALUE 'N'.
+           88 WS-END-OF-FILE                    VALUE 'Y'.
+
+       01  WS-COUNTS.
+           03 WS-READ-COUNT               PIC 9(7) VALUE 0.
+           03 WS-ACCEPTED-COUNT           PIC 9(7) VALUE 0.
+           03 WS-REJECTED-COUNT           PIC 9(7) VALUE 0.
+       01  WS-COUNT-DISP                  PIC ZZZZZZ9.
+
+      * Fields used to decode and validate BI-REQUEST-ID, matching
+      * LGAPBR01's online validation of CA-REQUEST-ID.
+       01  WS-REQUEST-ID-FIELDS.
+           03 WS-REQUEST-VERSION          PIC X(2)  VALUE SPACES.
+           03 WS-REQUEST-TYPE             PIC X(4)  VALUE SPACES.
+
+       01  WS-RULEAPP-VERSION-FIELDS.
+           03 WS-REQUEST-VERSION-NUM      PIC 9(2).
+           03 WS-VERSION-DISP             PIC Z9.
+      * Version the rule-server connection is currently negotiated
+      * against - HBRCONN reads HBRA-CONN-RULEAPP-PATH only at connect
+      * time, so RATE-APPLICATION must reconnect whenever an
+      * application's version differs from this, not just rewrite the
+      * path.
+           03 WS-CONNECTED-VERSION-NUM    PIC 9(2) VALUE 1.
+      * Whether the session WS-CONNECTED-VERSION-NUM describes is known
+      * to still be open - "00" is a legitimate version number, so it
+      * cannot double as an "no connection" sentinel; a failed
+      * reconnect or an HBRRULE retry exhausted against a session that
+      * may no longer be reliable sets this to 'N' instead.
+           03 WS-CONNECTION-VALID-SW      PIC X    VALUE 'Y'.
+               88 WS-CONNECTION-VALID              VALUE 'Y'.
+               88 WS-CONNECTION-INVALID            VALUE 'N'.
+
+      * Bounded retry, same shape as LGAPBR01's online retry of
+      * HBRCONN/HBRRULE - a rule-server blip should not fail a whole
+      * application (or the whole run) that a second attempt would
+      * have processed fine.
+       01  WS-HBR-RETRY-FIELDS.
+           03 WS-HBR-RETRY-COUNT          PIC 9     VALUE 0.
+           03 WS-HBR-MAX-RETRIES          PIC 9     VALUE 2.
+           03 WS-HBR-CALL-OK-SW           PIC X     VALUE 'N'.
+               88 WS-HBR-CALL-OK                    VALUE 'Y'.
+      * Set only when CALL 'HBRRULE' was actually issued for this
+      * application, so WRITE-AUDIT-RECORD is not driven when a failed
+      * reconnect skipped the call entirely.
+           03 WS-HBR-CALL-ATTEMPTED-SW    PIC X     VALUE 'N'.
+               88 WS-HBR-CALL-ATTEMPTED             VALUE 'Y'.
+
+       01  WS-FUND-CHECK-FIELDS.
+           03 WS-FUND-VALID-SW            PIC X     VALUE 'N'.
+               88 WS-FUND-VALID                     VALUE 'Y'.
+               88 WS-FUND-INVALID                    VALUE 'N'.
+           03 WS-FUND-IDX                 PIC 9(2) COMP.
+
+      * Funds the ODM ruleset is allowed to recommend - shared with
+      * LGAPBR01's online validation.
+           COPY LGBRFUND.
+
+      * ODM supplied copybooks - same connection area LGAPBR01 uses.
+       01 WS-REASON-CODES.
+           COPY HBRC.
+           COPY HBRWS.
+
+      * Copybook to pass data to/from the business rule execution
+      * server - same REQUEST/RESPONSE layout LGAPBR01 uses.
+           COPY LGCMARER.
+
+      * Audit trail of ODM rule invocations (DB2) - same table
+      * LGAPBR01 writes to online.
+       01  WS-AUDIT-FIELDS.
+           03 WS-AUDIT-FUND-NAME-IN       PIC X(20) VALUE SPACES.
+           03 WS-AUDIT-COMP-CODE          PIC 9(5)  VALUE ZERO.
+           03 WS-AUDIT-REASON-CODE        PIC 9(5)  VALUE ZERO.
+
+           COPY SQLCA.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+           PERFORM OPEN-FILES
+           PERFORM CONNECT-RULE-ENGINE
+           IF WS-HBR-CALL-OK
+               PERFORM PROCESS-APPLICATIONS UNTIL WS-END-OF-FILE
+               PERFORM DISCONNECT-RULE-ENGINE
+           ELSE
+               PERFORM REJECT-WHOLE-RUN UNTIL WS-END-OF-FILE
+           END-IF
+           PERFORM CLOSE-FILES
+           PERFORM DISPLAY-RUN-TOTALS
+           GOBACK.
+
+      *================================================================*
+       OPEN-FILES.
+           OPEN INPUT APPL-IN-FILE
+           OPEN OUTPUT APPL-OUT-FILE
+           PERFORM READ-NEXT-APPLICATION.
+           EXIT.
+
+       CLOSE-FILES.
+           CLOSE APPL-IN-FILE
+           CLOSE APPL-OUT-FILE.
+           EXIT.
+
+       READ-NEXT-APPLICATION.
+           READ APPL-IN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+           EXIT.
+
+      *================================================================*
+      * Establish one connection to the rule execution server for the  *
+      * whole run, with a bounded retry for a transient network blip.  *
+      *================================================================*
+       CONNECT-RULE-ENGINE.
+           MOVE ZERO TO HBRA-CONN-RETURN-CODES
+           MOVE LOW-VALUES TO HBRA-RA-PARMETERS
+           MOVE '/GenAppDemoApp/GenAppDemo' TO HBRA-CONN-RULEAPP-PATH
+           MOVE 1 TO WS-CONNECTED-VERSION-NUM
+
+           MOVE 'request'         TO HBRA-RA-PARAMETER-NAME(1)
+           MOVE LENGTH OF REQUEST TO HBRA-RA-DATA-LENGTH(1)
+           SET HBRA-RA-DATA-ADDRESS(1) TO ADDRESS OF REQUEST
+
+           MOVE 'response'         TO HBRA-RA-PARAMETER-NAME(2)
+           MOVE LENGTH OF RESPONSE TO HBRA-RA-DATA-LENGTH(2)
+           SET HBRA-RA-DATA-ADDRESS(2) TO ADDRESS OF RESPONSE
+
+           MOVE 0 TO WS-HBR-RETRY-COUNT
+           MOVE 'N' TO WS-HBR-CALL-OK-SW
+           PERFORM UNTIL WS-HBR-CALL-OK
+                      OR WS-HBR-RETRY-COUNT > WS-HBR-MAX-RETRIES
+               CALL 'HBRCONN' USING HBRA-CONN-AREA
+               IF HBRA-CONN-COMPLETION-CODE EQUAL HBR-CC-OK
+                   SET WS-HBR-CALL-OK TO TRUE
+               ELSE
+                   ADD 1 TO WS-HBR-RETRY-COUNT
+                   DISPLAY 'LGBRBAT1 HBRCONN FAILED CC='
+                           HBRA-CONN-COMPLETION-CODE
+                           ' RC=' HBRA-CONN-REASON-CODE
+               END-IF
+           END-PERFORM
+           IF WS-HBR-CALL-OK
+               SET WS-CONNECTION-VALID TO TRUE
+           ELSE
+               SET WS-CONNECTION-INVALID TO TRUE
+           END-IF.
+           EXIT.
+
+       DISCONNECT-RULE-ENGINE.
+           CALL 'HBRDISC' USING HBRA-CONN-AREA
+           IF HBRA-CONN-COMPLETION-CODE NOT EQUAL HBR-CC-OK
+               DISPLAY 'LGBRBAT1 HBRDISC FAILED CC='
+                       HBRA-CONN-COMPLETION-CODE
+                       ' RC=' HBRA-CONN-REASON-CODE
+           END-IF.
+           EXIT.
+
+      *================================================================*
+      * The rule execution server could not be reached for this run -  *
+      * reject every application on the input file rather than leave   *
+      * any of them unprocessed.                                       *
+      *================================================================*
+       REJECT-WHOLE-RUN.
+           MOVE BI-CUSTOMER-NUM TO BO-CUSTOMER-NUM
+           MOVE BI-POLICY-NUM TO BO-POLICY-NUM
+           MOVE BI-REQUEST-ID TO BO-REQUEST-ID
+           SET BO-REJECTED TO TRUE
+           MOVE SPACES TO BO-FUND-NAME
+           MOVE 'ODM UNAVAILABLE - RUN ABORTED' TO BO-ERROR-MSG
+           PERFORM WRITE-OUTPUT-RECORD
+           PERFORM READ-NEXT-APPLICATION.
+           EXIT.
+
+      *================================================================*
+      * Validate and rate one endowment application, writing its       *
+      * accept/reject result, then read the next one.                  *
+      *================================================================*
+       PROCESS-APPLICATIONS.
+           PERFORM VALIDATE-APPLICATION
+           IF WS-HBR-CALL-OK
+               PERFORM RATE-APPLICATION
+           END-IF
+           PERFORM WRITE-OUTPUT-RECORD
+           PERFORM READ-NEXT-APPLICATION.
+           EXIT.
+
+      *================================================================*
+      * Check BI-REQUEST-ID identifies a supported batch request       *
+      * before it is rated - only "nnAEND" is supported by this job.   *
+      * Reuses WS-HBR-CALL-OK-SW as the "OK to rate" flag for this     *
+      * application so PROCESS-APPLICATIONS can drive both this check  *
+      * and the ODM call with the same switch, same as LGAPBR01 does   *
+      * online for VALIDATE-COMMAREA/CALL-RULE-ENGINE.                 *
+      *================================================================*
+       VALIDATE-APPLICATION.
+           MOVE BI-CUSTOMER-NUM TO BO-CUSTOMER-NUM
+           MOVE BI-POLICY-NUM TO BO-POLICY-NUM
+           MOVE BI-REQUEST-ID TO BO-REQUEST-ID
+           MOVE SPACES TO BO-FUND-NAME
+           MOVE SPACES TO BO-ERROR-MSG
+           MOVE 'Y' TO WS-HBR-CALL-OK-SW
+           MOVE BI-REQUEST-ID(1:2) TO WS-REQUEST-VERSION
+           MOVE BI-REQUEST-ID(3:4) TO WS-REQUEST-TYPE
+           IF WS-REQUEST-TYPE NOT EQUAL 'AEND'
+               MOVE 'N' TO WS-HBR-CALL-OK-SW
+               SET BO-REJECTED TO TRUE
+               MOVE 'UNSUPPORTED REQUEST TYPE FOR BATCH'
+                    TO BO-ERROR-MSG
+      * A non-numeric version prefix would otherwise pass straight
+      * through to APPLY-RULEAPP-VERSION-SUFFIX's MOVE into a PIC 9(2)
+      * field and comparison - reject it here instead, same as
+      * LGAPBR01's online VALIDATE-COMMAREA.
+           ELSE
+               IF WS-REQUEST-VERSION NOT NUMERIC
+                   MOVE 'N' TO WS-HBR-CALL-OK-SW
+                   SET BO-REJECTED TO TRUE
+                   MOVE 'UNSUPPORTED REQUEST TYPE FOR BATCH'
+                        TO BO-ERROR-MSG
+               END-IF
+           END-IF.
+           EXIT.
+
+      *================================================================*
+      * Build the rule-server request for this application, call       *
+      * HBRRULE (bounded retry), validate the response and write the   *
+      * audit record - the batch equivalent of LGAPBR01's online       *
+      * SET-RULEAPP-REQUEST/CALL-RULE-ENGINE/VALIDATE-FUND-RESPONSE.   *
+      *================================================================*
+       RATE-APPLICATION.
+           MOVE BI-REQUEST-ID TO REQUEST-ID
+           MOVE BI-CUSTOMER-NUM TO REQUEST-CUSTOMER-NUM
+           MOVE BI-POLICY-NUM TO REQUEST-POLICY-NUM
+           MOVE BI-TERM TO TERM
+           MOVE BI-SUM-ASSURED TO SUM-ASSURED
+           MOVE BI-FUND-NAME TO FUND-NAME
+           MOVE BI-FUND-NAME TO WS-AUDIT-FUND-NAME-IN
+           MOVE SPACES TO MSG
+           PERFORM APPLY-RULEAPP-VERSION-SUFFIX
+
+           MOVE 'Y' TO WS-HBR-CALL-OK-SW
+           IF WS-CONNECTION-INVALID
+              OR WS-REQUEST-VERSION-NUM
+                 NOT EQUAL WS-CONNECTED-VERSION-NUM
+               PERFORM RECONNECT-FOR-VERSION
+           END-IF
+
+           MOVE 'N' TO WS-HBR-CALL-ATTEMPTED-SW
+           IF WS-HBR-CALL-OK
+               SET WS-HBR-CALL-ATTEMPTED TO TRUE
+               MOVE 0 TO WS-HBR-RETRY-COUNT
+               MOVE 'N' TO WS-HBR-CALL-OK-SW
+               PERFORM UNTIL WS-HBR-CALL-OK
+                          OR WS-HBR-RETRY-COUNT > WS-HBR-MAX-RETRIES
+                   CALL 'HBRRULE' USING HBRA-CONN-AREA
+                   IF HBRA-CONN-COMPLETION-CODE EQUAL HBR-CC-OK
+                       SET WS-HBR-CALL-OK TO TRUE
+                   ELSE
+                       ADD 1 TO WS-HBR-RETRY-COUNT
+                   END-IF
+               END-PERFORM
+               IF NOT WS-HBR-CALL-OK
+                   SET WS-CONNECTION-INVALID TO TRUE
+               END-IF
+           END-IF
+
+      * Only audit an actual rule-server call - a reconnect failure
+      * means HBRRULE was never invoked, so there is no invocation to
+      * record (same as REJECT-WHOLE-RUN writing no row when the
+      * whole-run connect never succeeded).
+           IF WS-HBR-CALL-ATTEMPTED
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+
+           IF NOT WS-HBR-CALL-OK
+               SET BO-REJECTED TO TRUE
+               MOVE 'ODM RULE CALL FAILED' TO BO-ERROR-MSG
+      * Restore the default ruleapp path for the next application,
+      * since HBRA-CONN-RULEAPP-PATH may carry this one's _vNN suffix.
+               MOVE '/GenAppDemoApp/GenAppDemo'
+                    TO HBRA-CONN-RULEAPP-PATH
+           ELSE
+               PERFORM VALIDATE-FUND-RESPONSE
+               IF WS-FUND-VALID
+                   SET BO-ACCEPTED TO TRUE
+                   MOVE FUND-NAME TO BO-FUND-NAME
+               ELSE
+                   SET BO-REJECTED TO TRUE
+               END-IF
+           END-IF.
+           EXIT.
+
+      *================================================================*
+      * Append a "_vNN" suffix to HBRA-CONN-RULEAPP-PATH when the      *
+      * version number embedded in BI-REQUEST-ID requests a ruleset    *
+      * version other than the default (01) - same scheme LGAPBR01     *
+      * uses online.                                                   *
+      *================================================================*
+       APPLY-RULEAPP-VERSION-SUFFIX.
+           MOVE '/GenAppDemoApp/GenAppDemo' TO HBRA-CONN-RULEAPP-PATH
+           MOVE WS-REQUEST-VERSION TO WS-REQUEST-VERSION-NUM
+           IF WS-REQUEST-VERSION-NUM > 1
+               MOVE WS-REQUEST-VERSION-NUM TO WS-VERSION-DISP
+               STRING FUNCTION TRIM(HBRA-CONN-RULEAPP-PATH)
+                                       DELIMITED BY SIZE
+                      '_v'             DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-VERSION-DISP)
+                                       DELIMITED BY SIZE
+                      INTO HBRA-CONN-RULEAPP-PATH
+               END-STRING
+           END-IF.
+           EXIT.
+
+      *================================================================*
+      * HBRCONN reads HBRA-CONN-RULEAPP-PATH when the session is       *
+      * negotiated and the already-open connection does not pick up a  *
+      * later change to it, so an application whose version differs    *
+      * from WS-CONNECTED-VERSION-NUM must drop the current session    *
+      * and reconnect against the path APPLY-RULEAPP-VERSION-SUFFIX    *
+      * just set, rather than rate against whatever ruleset the run    *
+      * happened to connect to first.                                  *
+      *================================================================*
+       RECONNECT-FOR-VERSION.
+           PERFORM DISCONNECT-RULE-ENGINE
+           MOVE 0 TO WS-HBR-RETRY-COUNT
+           MOVE 'N' TO WS-HBR-CALL-OK-SW
+           PERFORM UNTIL WS-HBR-CALL-OK
+                      OR WS-HBR-RETRY-COUNT > WS-HBR-MAX-RETRIES
+               CALL 'HBRCONN' USING HBRA-CONN-AREA
+               IF HBRA-CONN-COMPLETION-CODE EQUAL HBR-CC-OK
+                   SET WS-HBR-CALL-OK TO TRUE
+                   SET WS-CONNECTION-VALID TO TRUE
+                   MOVE WS-REQUEST-VERSION-NUM
+                        TO WS-CONNECTED-VERSION-NUM
+               ELSE
+                   ADD 1 TO WS-HBR-RETRY-COUNT
+                   DISPLAY 'LGBRBAT1 HBRCONN FAILED CC='
+                           HBRA-CONN-COMPLETION-CODE
+                           ' RC=' HBRA-CONN-REASON-CODE
+               END-IF
+           END-PERFORM
+           IF NOT WS-HBR-CALL-OK
+               SET WS-CONNECTION-INVALID TO TRUE
+           END-IF.
+           EXIT.
+
+      *================================================================*
+      * Check the rule engine's response before it is trusted - same   *
+      * rules LGAPBR01 applies online (MSG must be blank, FUND-NAME    *
+      * must be one of WS-VALID-FUND-TABLE).                           *
+      *================================================================*
+       VALIDATE-FUND-RESPONSE.
+           SET WS-FUND-INVALID TO TRUE
+           IF MSG NOT EQUAL SPACES
+               MOVE 'ODM REJECTED REQUEST' TO BO-ERROR-MSG
+           ELSE
+               PERFORM VARYING WS-FUND-IDX FROM 1 BY 1
+                       UNTIL WS-FUND-IDX > 4
+                          OR WS-FUND-VALID
+                   IF FUND-NAME EQUAL WS-VALID-FUND-ENTRY(WS-FUND-IDX)
+                       SET WS-FUND-VALID TO TRUE
+                   END-IF
+               END-PERFORM
+               IF WS-FUND-INVALID
+                   MOVE 'ODM RETURNED UNRECOGNISED FUND NAME'
+                        TO BO-ERROR-MSG
+               END-IF
+           END-IF.
+           EXIT.
+
+      *================================================================*
+      * Persist this ODM rule invocation to the audit table - same     *
+      * table and shape LGAPBR01 writes to online.                     *
+      *================================================================*
+       WRITE-AUDIT-RECORD.
+           MOVE HBRA-CONN-COMPLETION-CODE TO WS-AUDIT-COMP-CODE
+           MOVE HBRA-CONN-REASON-CODE TO WS-AUDIT-REASON-CODE
+           EXEC SQL
+               INSERT INTO LGRULAUD
+                   ( CUSTOMER_NUM, POLICY_NUM, REQUEST_ID,
+                     FUND_NAME_IN, POLICY_TERM, SUM_ASSURED,
+                     FUND_NAME_OUT, RULE_MSG,
+                     HBR_COMPLETION_CODE, HBR_REASON_CODE )
+                 VALUES
+                   ( :BI-CUSTOMER-NUM, :BI-POLICY-NUM, :BI-REQUEST-ID,
+                     :WS-AUDIT-FUND-NAME-IN, :TERM, :SUM-ASSURED,
+                     :FUND-NAME, :MSG,
+                     :WS-AUDIT-COMP-CODE, :WS-AUDIT-REASON-CODE )
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               DISPLAY 'LGBRBAT1 AUDIT INSERT FAILED SQLCODE='
+                       SQLCODE
+                       ' CNUM=' BI-CUSTOMER-NUM
+                       ' PNUM=' BI-POLICY-NUM
+           END-IF.
+           EXIT.
+
+       WRITE-OUTPUT-RECORD.
+           WRITE BATCH-OUTPUT-RECORD
+           IF BO-ACCEPTED
+               ADD 1 TO WS-ACCEPTED-COUNT
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+           EXIT.
+
+       DISPLAY-RUN-TOTALS.
+           MOVE WS-READ-COUNT TO WS-COUNT-DISP
+           DISPLAY 'LGBRBAT1 APPLICATIONS READ:     ' WS-COUNT-DISP
+           MOVE WS-ACCEPTED-COUNT TO WS-COUNT-DISP
+           DISPLAY 'LGBRBAT1 APPLICATIONS ACCEPTED: ' WS-COUNT-DISP
+           MOVE WS-REJECTED-COUNT TO WS-COUNT-DISP
+           DISPLAY 'LGBRBAT1 APPLICATIONS REJECTED: ' WS-COUNT-DISP.
+           EXIT.
