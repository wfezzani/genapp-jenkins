@@ -28,7 +28,8 @@
       * OUTPUT:                                                        *
       *   return commarea containing:                                  *
       *   - return code                                                *
-      *   - Policy details                                             *
+      *   - Policy details (and CA-MANUAL-REVIEW-FLAG = 'Y' if the     *
+      *     rule engine could not be reached - see NOTES)              *
       *   - Abend code if No commarea received                         *
       *                                                                *
       * RETURN CODES:                                                  *
@@ -42,8 +43,20 @@
       * REQUIREMENTS/DEPENDENCIES:                                     *
       *                                                                *
       * NOTES:                                                         *
+      *  CA-REQUEST-ID "nnTTTT" - TTTT selects the policy type         *
+      *  (AEND/AHSE/AMOT/ACOM) and nn selects the ruleapp version      *
+      *  (01 is the default ruleapp path, anything higher routes to    *
+      *  a "_vNN" suffixed ruleapp so a new ruleset can run alongside  *
+      *  the current one). A HBRCONN/HBRRULE failure is retried a      *
+      *  bounded number of times; if it still fails the policy is      *
+      *  returned to the caller with CA-MANUAL-REVIEW-FLAG = 'Y'       *
+      *  rather than ABENDing the transaction.                         *
       *                                                                *
       * CHANGE HISTORY:                                                *
+      *  2026-08-08 - Enforce commarea length/request-id validation,   *
+      *               audit ODM calls to DB2, dispatch by policy type, *
+      *               route by ruleset version, retry ODM with manual- *
+      *               review fallback instead of ABEND.                *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LGAPBR01.
@@ -74,27 +87,9 @@
        01  DATE1                       PIC X(10) VALUE SPACES.
 
 
-      * Error Message Structure
-       01  ERROR-MSG.
-           03 EM-DATE                  PIC X(8)  VALUE SPACES.
-           03 FILLER                   PIC X     VALUE SPACES.
-           03 EM-TIME                  PIC X(6)  VALUE SPACES.
-           03 FILLER                   PIC X(9)  VALUE ' LGAPBR01'.
-           03 EM-VARIABLE.
-             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
-             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
-             05 FILLER                 PIC X(6)  VALUE ' PNUM='.
-             05 EM-POLNUM              PIC X(10)  VALUE SPACES.
-             05 FILLER                 PIC X(30) VALUE SPACES.
-
-      * ODM Error Message
-       01 WS-ERROR-MSGS.
-          03 WS-HBR-STRING.
-             05 WS-HBR-CALL  PIC X(8).
-             05 FILLER       PIC X(4) VALUE "-WS>".
-          03 WS-CC9          PIC 9(5).
-          03 WS-RC9          PIC 9(5).
-          03 WS-DISPLAY-MSG  PIC X(90) VALUE ALL SPACES.
+      * Error Message Structure and ODM call failure message - shared
+      * with LGEXRPT1, which reads these back out of the TS queue.
+           COPY LGBRMSG.
 
        01  CA-ERROR-MSG.
            03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
@@ -108,6 +103,39 @@
            03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +28.
            03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
 
+      * Fields used to decode and validate CA-REQUEST-ID
+       01  WS-REQUEST-ID-FIELDS.
+           03 WS-REQUEST-VERSION       PIC X(2)  VALUE SPACES.
+           03 WS-REQUEST-TYPE          PIC X(4)  VALUE SPACES.
+           03 WS-VALID-REQUEST-SW      PIC X     VALUE 'N'.
+               88 WS-VALID-REQUEST                VALUE 'Y'.
+               88 WS-INVALID-REQUEST               VALUE 'N'.
+
+      * Fields used to select a ruleapp path/version from the version
+      * number embedded in CA-REQUEST-ID (e.g. "02AEND" -> _v2 suffix).
+       01  WS-RULEAPP-VERSION-FIELDS.
+           03 WS-REQUEST-VERSION-NUM   PIC 9(2).
+           03 WS-VERSION-DISP          PIC Z9.
+
+      * Bounded retry of the HBRCONN/HBRRULE pair, with a manual
+      * review fallback once retries are exhausted.
+       01  WS-HBR-RETRY-FIELDS.
+           03 WS-HBR-CALL              PIC X(8)   VALUE SPACES.
+           03 WS-HBR-RETRY-COUNT       PIC 9      VALUE 0.
+           03 WS-HBR-MAX-RETRIES       PIC 9      VALUE 2.
+           03 WS-HBR-CALL-OK-SW        PIC X      VALUE 'N'.
+               88 WS-HBR-CALL-OK                  VALUE 'Y'.
+           03 WS-HBR-CONN-OPEN-SW      PIC X      VALUE 'N'.
+               88 WS-HBR-CONN-OPEN                VALUE 'Y'.
+               88 WS-HBR-CONN-CLOSED               VALUE 'N'.
+
+      * Which message SET-MANUAL-REVIEW writes depends on why the
+      * policy is being sent for manual review - set by the caller
+      * immediately before PERFORMing it.
+       01  WS-MANUAL-REVIEW-REASON-SW  PIC X      VALUE SPACE.
+           88 WS-MANUAL-REVIEW-ODM-UNAVAIL         VALUE '1'.
+           88 WS-MANUAL-REVIEW-FUND-REJECT         VALUE '2'.
+
       *----------------------------------------------------------------*
       * ODM data structure definitions                                 *
       *----------------------------------------------------------------*
@@ -119,6 +147,30 @@
       * Copybook to pass data to business rule execution server
            COPY LGCMARER.
 
+      *----------------------------------------------------------------*
+      * Audit trail of ODM rule invocations (DB2)                      *
+      *----------------------------------------------------------------*
+      * Fund name requested is captured here before FUND-NAME is       *
+      * overwritten by the rule engine's recommendation.                *
+       01  WS-AUDIT-FIELDS.
+           03 WS-AUDIT-FUND-NAME-IN    PIC X(20) VALUE SPACES.
+           03 WS-AUDIT-COMP-CODE       PIC 9(5)  VALUE ZERO.
+           03 WS-AUDIT-REASON-CODE     PIC 9(5)  VALUE ZERO.
+
+           COPY SQLCA.
+
+      *----------------------------------------------------------------*
+      * Funds the ODM ruleset is allowed to recommend for an endowment *
+      * add - the rule engine's response is rejected if FUND-NAME      *
+      * comes back as anything else.  Shared with LGBRBAT1 (batch).    *
+      *----------------------------------------------------------------*
+           COPY LGBRFUND.
+
+       01  WS-FUND-CHECK-FIELDS.
+           03 WS-FUND-VALID-SW        PIC X     VALUE 'N'.
+               88 WS-FUND-VALID                 VALUE 'Y'.
+               88 WS-FUND-INVALID                VALUE 'N'.
+           03 WS-FUND-IDX             PIC 9(2) COMP.
 
       ******************************************************************
       *    L I N K A G E     S E C T I O N
@@ -164,27 +216,28 @@
            MOVE FUNCTION UPPER-CASE(DFHCOMMAREA(1:EIBCALEN))
                 TO DFHCOMMAREA(1:EIBCALEN)
 
-      * initialize commarea return code to zero
-           MOVE '00' TO CA-RETURN-CODE
            SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
 
       *----------------------------------------------------------------*
-      *    Define ruleset parameters and invoke rule execution server  *
+      * Validate the commarea is long enough for the request type and  *
+      * that CA-REQUEST-ID identifies a supported request before any   *
+      * of it is trusted - sets CA-RETURN-CODE 98/99 and returns the    *
+      * commarea unchanged if either check fails.                      *
       *----------------------------------------------------------------*
-      * Initialise ruleset parameter data
-           MOVE CA-REQUEST-ID TO REQUEST-ID
-           MOVE CA-E-FUND-NAME TO FUND-NAME
-           MOVE CA-E-TERM TO TERM
-           MOVE CA-E-SUM-ASSURED TO SUM-ASSURED
-           MOVE SPACES TO MSG
-
-      * Move ruleset parameters to table HBRA-RA-PARMETERS
+           PERFORM VALIDATE-COMMAREA
+           IF CA-RETURN-CODE NOT EQUAL '00'
+               EXEC CICS RETURN END-EXEC
+           END-IF
 
+      *----------------------------------------------------------------*
+      *    Define ruleset parameters and invoke rule execution server  *
+      *----------------------------------------------------------------*
+      * Initialise ruleset parameter data - selects the ruleapp path
+      * and builds REQUEST-ID/TERM/SUM-ASSURED/FUND-NAME for the
+      * policy type identified by WS-REQUEST-TYPE.
            MOVE ZERO               TO HBRA-CONN-RETURN-CODES
            MOVE LOW-VALUES         TO HBRA-RA-PARMETERS
-           MOVE "/GenAppDemoApp/GenAppDemo"
-                                   TO HBRA-CONN-RULEAPP-PATH
-           MOVE LOW-VALUES         TO HBRA-RA-PARMETERS.
+           PERFORM SET-RULEAPP-REQUEST
 
            MOVE 'request'         TO HBRA-RA-PARAMETER-NAME(1)
            MOVE LENGTH OF REQUEST TO HBRA-RA-DATA-LENGTH(1)
@@ -196,52 +249,333 @@
            SET HBRA-RA-DATA-ADDRESS(2)
                                    TO ADDRESS OF RESPONSE
 
-      * Get connection to rule execution server
-           CALL 'HBRCONN' USING HBRA-CONN-AREA.
-           IF HBRA-CONN-COMPLETION-CODE NOT EQUAL HBR-CC-OK
-              MOVE 'HBRCONN ' TO WS-HBR-CALL
-              PERFORM ODM-ERROR-ROUTINE
+      * Get connection to and invoke the rule execution server,
+      * retrying the connect/rule pair a bounded number of times since
+      * it is a network call and transient failures are to be
+      * expected - only fall back to manual review once retries are
+      * exhausted, rather than aborting the transaction.
+           MOVE 0 TO WS-HBR-RETRY-COUNT
+           MOVE 'N' TO WS-HBR-CALL-OK-SW
+           MOVE 'N' TO WS-HBR-CONN-OPEN-SW
+           PERFORM UNTIL WS-HBR-CALL-OK
+                      OR WS-HBR-RETRY-COUNT > WS-HBR-MAX-RETRIES
+               PERFORM CALL-RULE-ENGINE
+               IF NOT WS-HBR-CALL-OK
+                   ADD 1 TO WS-HBR-RETRY-COUNT
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-HBR-CALL-OK
+      * A connection can still be open here if HBRCONN succeeded on
+      * the last attempt but HBRRULE then failed - release it rather
+      * than leaving it held while the policy goes to manual review.
+               IF WS-HBR-CONN-OPEN
+                   PERFORM DISCONNECT-RULE-ENGINE
+               END-IF
+               SET WS-MANUAL-REVIEW-ODM-UNAVAIL TO TRUE
+               PERFORM SET-MANUAL-REVIEW
+           ELSE
+      * Move the rule engine's response back to the commarea - the
+      * fund recommendation for an endowment add, or the rule engine's
+      * message for the other policy types - before disconnecting, so
+      * VALIDATE-FUND-RESPONSE sees HBRRULE's own completion/reason
+      * codes rather than HBRDISC's.
+               PERFORM UPDATE-COMMAREA-FROM-RESPONSE
+               PERFORM DISCONNECT-RULE-ENGINE
            END-IF
 
-      * Invoke rule execution server
-           CALL 'HBRRULE' USING HBRA-CONN-AREA
+      * Return to caller
+           EXEC CICS RETURN END-EXEC.
 
-           IF HBRA-CONN-COMPLETION-CODE NOT EQUAL HBR-CC-OK
-              MOVE 'HBRRULE ' TO WS-HBR-CALL
-              PERFORM ODM-ERROR-ROUTINE
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * Validate that the commarea received is long enough for the     *
+      * request type being made, and that CA-REQUEST-ID is one we      *
+      * recognise.  Sets CA-RETURN-CODE to 00/98/99 and, for a          *
+      * non-zero return code, logs the reject via WRITE-ERROR-MESSAGE. *
+      *================================================================*
+       VALIDATE-COMMAREA.
+           IF EIBCALEN < WS-CA-HEADER-LEN
+               MOVE '98' TO CA-RETURN-CODE
+               MOVE ' COMMAREA TOO SHORT' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+               MOVE CA-CUSTOMER-NUM TO EM-CUSNUM
+               MOVE CA-POLICY-NUM TO EM-POLNUM
+               MOVE CA-REQUEST-ID(1:2) TO WS-REQUEST-VERSION
+               MOVE CA-REQUEST-ID(3:4) TO WS-REQUEST-TYPE
+               EVALUATE WS-REQUEST-TYPE
+                   WHEN 'AEND'
+                   WHEN 'AHSE'
+                   WHEN 'AMOT'
+                   WHEN 'ACOM'
+                       SET WS-VALID-REQUEST TO TRUE
+                   WHEN OTHER
+                       SET WS-INVALID-REQUEST TO TRUE
+               END-EVALUATE
+      * A non-numeric version prefix would otherwise pass straight
+      * through to APPLY-RULEAPP-VERSION-SUFFIX's MOVE into a PIC 9(2)
+      * field and comparison - reject it here instead.
+               IF WS-VALID-REQUEST
+                  AND WS-REQUEST-VERSION NOT NUMERIC
+                   SET WS-INVALID-REQUEST TO TRUE
+               END-IF
+               IF WS-INVALID-REQUEST
+                   MOVE '99' TO CA-RETURN-CODE
+                   PERFORM WRITE-ERROR-MESSAGE
+               ELSE
+      * WS-REQUIRED-CA-LEN covers CA-MESSAGE as well as CA-POLICY-DATA
+      * even though only the non-endowment policy types and a manual-
+      * review fallback actually write CA-MESSAGE back - a commarea
+      * that is only long enough for CA-POLICY-DATA would be written
+      * past its end by either of those.
+                   COMPUTE WS-REQUIRED-CA-LEN =
+                       WS-CA-HEADER-LEN + 2 + LENGTH OF CA-POLICY-DATA
+                                            + LENGTH OF CA-MESSAGE
+                   IF EIBCALEN < WS-REQUIRED-CA-LEN
+                       MOVE '98' TO CA-RETURN-CODE
+                       PERFORM WRITE-ERROR-MESSAGE
+                   ELSE
+                       MOVE '00' TO CA-RETURN-CODE
+      * DFHCOMMAREA is caller-owned storage that may be reused across
+      * invocations - clear a manual-review flag left over from an
+      * earlier call on the same buffer so a later success is
+      * unambiguous.  SET-MANUAL-REVIEW sets it again if this
+      * invocation needs it.
+                       MOVE 'N' TO CA-MANUAL-REVIEW-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * Select the ruleapp path for the policy type identified by      *
+      * WS-REQUEST-TYPE and build the REQUEST-ID/TERM/SUM-ASSURED/     *
+      * FUND-NAME fields HBRRULE expects for that policy type.         *
+      *================================================================*
+       SET-RULEAPP-REQUEST.
+           MOVE CA-REQUEST-ID TO REQUEST-ID
+           MOVE CA-CUSTOMER-NUM TO REQUEST-CUSTOMER-NUM
+           MOVE CA-POLICY-NUM TO REQUEST-POLICY-NUM
+           MOVE SPACES TO MSG
+           EVALUATE WS-REQUEST-TYPE
+               WHEN 'AEND'
+                   MOVE "/GenAppDemoApp/GenAppDemo"
+                                           TO HBRA-CONN-RULEAPP-PATH
+                   MOVE CA-E-FUND-NAME TO FUND-NAME
+                   MOVE CA-E-FUND-NAME TO WS-AUDIT-FUND-NAME-IN
+                   MOVE CA-E-TERM TO TERM
+                   MOVE CA-E-SUM-ASSURED TO SUM-ASSURED
+               WHEN 'AHSE'
+                   MOVE "/GenAppDemoApp/GenAppDemoHouse"
+                                           TO HBRA-CONN-RULEAPP-PATH
+                   MOVE SPACES TO FUND-NAME
+                   MOVE SPACES TO WS-AUDIT-FUND-NAME-IN
+                   MOVE CA-H-TERM TO TERM
+                   MOVE CA-H-VALUE TO SUM-ASSURED
+               WHEN 'AMOT'
+                   MOVE "/GenAppDemoApp/GenAppDemoMotor"
+                                           TO HBRA-CONN-RULEAPP-PATH
+                   MOVE SPACES TO FUND-NAME
+                   MOVE SPACES TO WS-AUDIT-FUND-NAME-IN
+                   MOVE CA-M-TERM TO TERM
+                   MOVE CA-M-VALUE TO SUM-ASSURED
+               WHEN 'ACOM'
+                   MOVE "/GenAppDemoApp/GenAppDemoCommercial"
+                                           TO HBRA-CONN-RULEAPP-PATH
+                   MOVE SPACES TO FUND-NAME
+                   MOVE SPACES TO WS-AUDIT-FUND-NAME-IN
+                   MOVE CA-C-TERM TO TERM
+                   MOVE CA-C-VALUE TO SUM-ASSURED
+           END-EVALUATE
+           PERFORM APPLY-RULEAPP-VERSION-SUFFIX.
+           EXIT.
+
+      *================================================================*
+      * Append a "_vNN" suffix to HBRA-CONN-RULEAPP-PATH when the      *
+      * version number embedded in CA-REQUEST-ID (WS-REQUEST-VERSION)  *
+      * requests a ruleset version other than the default (01), so a   *
+      * new ruleset version can run side by side with the current one. *
+      *================================================================*
+       APPLY-RULEAPP-VERSION-SUFFIX.
+           MOVE WS-REQUEST-VERSION TO WS-REQUEST-VERSION-NUM
+           IF WS-REQUEST-VERSION-NUM > 1
+               MOVE WS-REQUEST-VERSION-NUM TO WS-VERSION-DISP
+               STRING FUNCTION TRIM(HBRA-CONN-RULEAPP-PATH)
+                                       DELIMITED BY SIZE
+                      '_v'             DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-VERSION-DISP)
+                                       DELIMITED BY SIZE
+                      INTO HBRA-CONN-RULEAPP-PATH
+               END-STRING
+           END-IF.
+           EXIT.
+
+      *================================================================*
+      * Move the rule engine's response back to the commarea - the     *
+      * endowment fund recommendation goes into CA-E-FUND-NAME (it     *
+      * shares storage with the other policy types' data), the other   *
+      * policy types get the rule engine's message in CA-MESSAGE.      *
+      * The endowment fund recommendation is validated first - see     *
+      * VALIDATE-FUND-RESPONSE - so a ruleset bug or bad deployment on  *
+      * the ODM side can't silently assign a nonsense or blank fund.   *
+      *================================================================*
+       UPDATE-COMMAREA-FROM-RESPONSE.
+           EVALUATE WS-REQUEST-TYPE
+               WHEN 'AEND'
+                   PERFORM VALIDATE-FUND-RESPONSE
+                   IF WS-FUND-VALID
+                       MOVE FUND-NAME TO CA-E-FUND-NAME
+                   ELSE
+                       SET WS-MANUAL-REVIEW-FUND-REJECT TO TRUE
+                       PERFORM SET-MANUAL-REVIEW
+                   END-IF
+               WHEN OTHER
+                   MOVE MSG TO CA-MESSAGE
+           END-EVALUATE.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * Check the rule engine's response for an endowment add before   *
+      * it is trusted: MSG non-blank means the ruleset rejected the    *
+      * request or has something to explain rather than returning a    *
+      * clean recommendation, and FUND-NAME must match one of the      *
+      * funds in WS-VALID-FUND-TABLE.  Sets WS-FUND-VALID/WS-FUND-     *
+      * INVALID and logs the reject via WRITE-ODM-CALL-MSG (HBR        *
+      * completion/reason code '00'/'00' - the call itself succeeded,  *
+      * only its content was rejected) when the response fails either  *
+      * check.                                                         *
+      *================================================================*
+       VALIDATE-FUND-RESPONSE.
+           SET WS-FUND-INVALID TO TRUE
+           MOVE SPACES TO OM-RESPONSE-MSG
+           IF MSG NOT EQUAL SPACES
+               STRING 'ODM REJECTED REQUEST-MSG-' MSG
+                      DELIMITED BY SIZE
+                      INTO OM-RESPONSE-MSG
+           ELSE
+               PERFORM VARYING WS-FUND-IDX FROM 1 BY 1
+                       UNTIL WS-FUND-IDX > 4
+                          OR WS-FUND-VALID
+                   IF FUND-NAME EQUAL WS-VALID-FUND-ENTRY(WS-FUND-IDX)
+                       SET WS-FUND-VALID TO TRUE
+                   END-IF
+               END-PERFORM
+               IF WS-FUND-INVALID
+                   STRING 'UNRECOGNISED FUND NAME-' FUND-NAME
+                          DELIMITED BY SIZE
+                          INTO OM-RESPONSE-MSG
+               END-IF
            END-IF
+           IF WS-FUND-INVALID
+               MOVE 'FUNDCHK ' TO OM-CALL
+               PERFORM WRITE-ODM-CALL-MSG
+           END-IF.
+           EXIT.
+      *----------------------------------------------------------------*
 
-      * Issue disconnect to rule execution server
-           CALL 'HBRDISC' USING HBRA-CONN-AREA
+      *================================================================*
+      * Make one attempt at connecting to and invoking the rule        *
+      * execution server.  Sets WS-HBR-CALL-OK when HBRCONN and        *
+      * HBRRULE both complete OK; the caller decides whether to retry. *
+      * If a prior attempt left a connection open (HBRCONN succeeded   *
+      * but HBRRULE then failed) it is disconnected first, so a retry  *
+      * never holds more than one connection/token at a time.          *
+      *================================================================*
+       CALL-RULE-ENGINE.
+           MOVE 'N' TO WS-HBR-CALL-OK-SW
+           IF WS-HBR-CONN-OPEN
+               PERFORM DISCONNECT-RULE-ENGINE
+           END-IF
+           CALL 'HBRCONN' USING HBRA-CONN-AREA
+           IF HBRA-CONN-COMPLETION-CODE NOT EQUAL HBR-CC-OK
+               MOVE 'HBRCONN ' TO WS-HBR-CALL
+               PERFORM ODM-ERROR-ROUTINE
+           ELSE
+               SET WS-HBR-CONN-OPEN TO TRUE
+      * Invoke rule execution server
+               CALL 'HBRRULE' USING HBRA-CONN-AREA
+
+      * Persist this invocation (request in, response out, completion/
+      * reason codes) to the audit trail regardless of outcome.
+               PERFORM WRITE-AUDIT-RECORD
+
+               IF HBRA-CONN-COMPLETION-CODE NOT EQUAL HBR-CC-OK
+                   MOVE 'HBRRULE ' TO WS-HBR-CALL
+                   PERFORM ODM-ERROR-ROUTINE
+               ELSE
+                   SET WS-HBR-CALL-OK TO TRUE
+               END-IF
+           END-IF.
+           EXIT.
 
+      *================================================================*
+      * Issue disconnect to the rule execution server and mark the     *
+      * connection closed - a disconnect failure is logged but does    *
+      * not invalidate a result already obtained, so it does not drive *
+      * a retry or a manual-review fallback on its own.                *
+      *================================================================*
+       DISCONNECT-RULE-ENGINE.
+           CALL 'HBRDISC' USING HBRA-CONN-AREA
            IF HBRA-CONN-COMPLETION-CODE NOT EQUAL HBR-CC-OK
               MOVE 'HBRDISC ' TO WS-HBR-CALL
               PERFORM ODM-ERROR-ROUTINE
            END-IF
+           SET WS-HBR-CONN-CLOSED TO TRUE.
+           EXIT.
 
-      * Move returned fund name to commarea
-           MOVE FUND-NAME TO CA-E-FUND-NAME
-
-      * Return to caller
-           EXEC CICS RETURN END-EXEC.
-
-       MAINLINE-EXIT.
+      *================================================================*
+      * Flag the policy for manual underwriting review instead of      *
+      * ABENDing the transaction - either the HBRCONN/HBRRULE retries  *
+      * are exhausted, or the rule engine returned a response that     *
+      * failed validation (see VALIDATE-FUND-RESPONSE).  The caller    *
+      * sets WS-MANUAL-REVIEW-REASON-SW to say which, so the message   *
+      * written matches the actual reason.                             *
+      *================================================================*
+       SET-MANUAL-REVIEW.
+           MOVE 'Y' TO CA-MANUAL-REVIEW-FLAG
+           EVALUATE TRUE
+               WHEN WS-MANUAL-REVIEW-FUND-REJECT
+                   MOVE 'ODM REJECTED FUND/MSG - REFER FOR MANUAL
+      -             'UNDERWRITING REVIEW' TO CA-MESSAGE
+                   MOVE ' ODM FUND REJECT - MANUAL REVIEW'
+                        TO EM-VARIABLE
+               WHEN OTHER
+                   MOVE SPACES TO CA-MESSAGE
+                   STRING 'ODM UNAVAILABLE - REFER FOR MANUAL '
+                          'UNDERWRITING REVIEW'
+                          DELIMITED BY SIZE INTO CA-MESSAGE
+                   MOVE ' ODM RETRIES EXHAUSTED - MANUAL REVIEW'
+                        TO EM-VARIABLE
+           END-EVALUATE
+           PERFORM WRITE-ERROR-MESSAGE.
            EXIT.
-      *----------------------------------------------------------------*
 
       *================================================================*
-      * Procedure to write error message to TS QUEUE                   *
-      *   message will include Date, Time, Program Name, Customer      *
-      *   Number, and Policy Number.                                   *
+      * Obtain and format the current time and date into DATE1/TIME1,  *
+      * shared by WRITE-ERROR-MESSAGE and WRITE-ODM-CALL-MSG.          *
       *================================================================*
-       WRITE-ERROR-MESSAGE.
-      * Obtain and format current time and date
+       GET-CURRENT-DATETIME.
            EXEC CICS ASKTIME ABSTIME(ABS-TIME)
            END-EXEC
            EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
                      MMDDYYYY(DATE1)
                      TIME(TIME1)
-           END-EXEC
+           END-EXEC.
+           EXIT.
+
+      *================================================================*
+      * Procedure to write error message to TS QUEUE                   *
+      *   message will include Date, Time, Program Name, Customer      *
+      *   Number, and Policy Number.                                   *
+      *================================================================*
+       WRITE-ERROR-MESSAGE.
+           PERFORM GET-CURRENT-DATETIME
            MOVE DATE1 TO EM-DATE
            MOVE TIME1 TO EM-TIME
       * Write output message to TSQ
@@ -268,25 +602,68 @@
            EXIT.
 
       *================================================================*
-      * Procedure to write error message to TS QUEUE                   *
-      *   message will include Date, Time, Program Name, Customer      *
-      *   Number, and Policy Number.                                   *
+      * Persist a permanent record of this ODM rule invocation to the  *
+      * audit table - customer/policy/request id, the fund/term/sum    *
+      * assured requested, the fund/message the rule engine returned,  *
+      * and the connection completion/reason codes from the call.      *
       *================================================================*
-       ODM-ERROR-ROUTINE.
-           MOVE HBRA-CONN-COMPLETION-CODE TO WS-CC9
-           MOVE HBRA-CONN-REASON-CODE TO WS-RC9
-           STRING WS-HBR-CALL
-                 '-CC-' WS-CC9
-                 '-RC-' WS-RC9
-                 '-MSG-' HBRA-RESPONSE-MESSAGE(1:72)
-                 DELIMITED BY '>'
-                 INTO WS-DISPLAY-MSG
-           EXEC CICS LINK PROGRAM('LGSTSQ')
-                     COMMAREA(WS-DISPLAY-MSG)
-                     LENGTH(LENGTH OF WS-DISPLAY-MSG)
+       WRITE-AUDIT-RECORD.
+           MOVE HBRA-CONN-COMPLETION-CODE TO WS-AUDIT-COMP-CODE
+           MOVE HBRA-CONN-REASON-CODE TO WS-AUDIT-REASON-CODE
+           EXEC SQL
+               INSERT INTO LGRULAUD
+                   ( CUSTOMER_NUM, POLICY_NUM, REQUEST_ID,
+                     FUND_NAME_IN, POLICY_TERM, SUM_ASSURED,
+                     FUND_NAME_OUT, RULE_MSG,
+                     HBR_COMPLETION_CODE, HBR_REASON_CODE )
+                 VALUES
+                   ( :CA-CUSTOMER-NUM, :CA-POLICY-NUM, :CA-REQUEST-ID,
+                     :WS-AUDIT-FUND-NAME-IN, :TERM, :SUM-ASSURED,
+                     :FUND-NAME, :MSG,
+                     :WS-AUDIT-COMP-CODE, :WS-AUDIT-REASON-CODE )
            END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+               MOVE ' AUDIT INSERT FAILED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+           EXIT.
 
-           EXEC CICS ABEND ABCODE('LGBR') NODUMP END-EXEC
+      *================================================================*
+      * Log an ODM call failure (HBRCONN/HBRRULE/HBRDISC) to TS QUEUE  *
+      * via WRITE-ODM-CALL-MSG.  Does not ABEND - HBRCONN/HBRRULE      *
+      * failures are retried by CALL-RULE-ENGINE's caller, and a       *
+      * HBRDISC failure is logged only, since a result has already     *
+      * been obtained by that point.                                   *
+      *================================================================*
+       ODM-ERROR-ROUTINE.
+           MOVE HBRA-RESPONSE-MESSAGE(1:72) TO OM-RESPONSE-MSG
+           MOVE WS-HBR-CALL TO OM-CALL
+           PERFORM WRITE-ODM-CALL-MSG.
+           EXIT.
 
-           EXEC CICS RETURN END-EXEC.
+      *================================================================*
+      * Write one combined ODM-CALL-MSG record to TS QUEUE, carrying   *
+      * date/time, customer/policy number, CA-REQUEST-ID, the HBR      *
+      * completion/reason code and the response message all together, *
+      * so tracing a customer's failed endowment add back through the *
+      * TS queue doesn't mean correlating separate message formats.   *
+      * Callers set OM-CALL and OM-RESPONSE-MSG before PERFORMing this *
+      * - OM-CC/OM-RC are taken from the current HBRA-CONN-RETURN-     *
+      * CODES, which is '00'/'00' when this is a successful-call       *
+      * rejection (e.g. an invalid fund) rather than an HBR failure.   *
+      *================================================================*
+       WRITE-ODM-CALL-MSG.
+           PERFORM GET-CURRENT-DATETIME
+           MOVE DATE1 TO OM-DATE
+           MOVE TIME1 TO OM-TIME
+           MOVE CA-CUSTOMER-NUM TO OM-CUSNUM
+           MOVE CA-POLICY-NUM TO OM-POLNUM
+           MOVE CA-REQUEST-ID TO OM-REQUEST-ID
+           MOVE HBRA-CONN-COMPLETION-CODE TO OM-CC
+           MOVE HBRA-CONN-REASON-CODE TO OM-RC
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ODM-CALL-MSG)
+                     LENGTH(LENGTH OF ODM-CALL-MSG)
+           END-EXEC.
+           EXIT.
 
